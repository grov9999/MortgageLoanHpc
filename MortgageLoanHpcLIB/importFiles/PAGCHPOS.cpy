@@ -0,0 +1,16 @@
+      *****************************************************************/
+      * RI0094 09/08/26 LMGZ COPY INICIAL - TOTALES DE POSTEO DIARIO  */
+      *               RECIBIDOS DE CREDITO HIPOTECARIO PARA CRUCE     */
+      *               DE TOTALES DE CONTROL (VER PAGCHX02)            */
+      *****************************************************************/
+      *================================================================*
+      ** COPY     : PAGCHPOS                                          **
+      ** SISTEMA  : PAGOACTIVO                                        **
+      ** REGISTRO : EXTRACTO DIARIO DE TOTALES POSTEADOS POR EL       **
+      **            SISTEMA DE CREDITO HIPOTECARIO (PAGCHPOS,         **
+      **            SECUENCIAL), UN REGISTRO POR EMPRESA/SERVICIO     **
+      *================================================================*
+       01  REG-POS-MORTGAGE.
+           02  POS-COD-EMPRESA                     PIC 9(03).
+           02  POS-COD-SERVICIO                    PIC 9(02).
+           02  POS-IMP-TOTAL                       PIC 9(13)V9(02).
