@@ -0,0 +1,24 @@
+      *****************************************************************/
+      * RI0094 09/08/26 LMGZ COPY INICIAL - PISTA DE AUDITORIA DE BAJAS*
+      *****************************************************************/
+      *================================================================*
+      ** COPY     : PAGCHBAJ                                          **
+      ** SISTEMA  : PAGOACTIVO                                        **
+      ** REGISTRO : PISTA DE AUDITORIA DE BAJAS DE CUOTAS PENDIENTES  **
+      **            DE LA INTERFACE CON CREDITO HIPOTECARIO           **
+      **            (PAGCHBAJ, SECUENCIAL). UN REGISTRO POR CADA      **
+      **            OPERACION ELIMINA ATENDIDA CON EXITO. SE LLEVA    **
+      **            APARTE DE PAGCHTRN PORQUE ESA BITACORA REGISTRA   **
+      **            TODAS LAS TRANSACCIONES Y NO ES EL LUGAR PARA     **
+      **            SUSTENTAR UNA BAJA ANTE AUDITORIA.                **
+      *================================================================*
+       01  REG-BAJ-PEND-HIPOTECARIO.
+           02  BAJ-FEC-BAJA                       PIC X(08).
+           02  BAJ-HOR-BAJA                       PIC X(06).
+           02  BAJ-COD-EMPRESA                    PIC 9(03).
+           02  BAJ-COD-SERVICIO                   PIC 9(02).
+           02  BAJ-COD-DEUDOR                     PIC X(20).
+           02  BAJ-COD-CUOTA                      PIC X(08).
+           02  BAJ-COD-OPERADOR                   PIC X(08).
+           02  BAJ-COD-OFICINA                    PIC X(03).
+           02  BAJ-COD-MOTIVO-BAJA                PIC X(02).
