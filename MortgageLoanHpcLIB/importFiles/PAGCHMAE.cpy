@@ -0,0 +1,45 @@
+      *****************************************************************/
+      * RI0094 09/08/26 LMGZ SE AGREGA GRUPO REPETITIVO DE CODEUDORES */
+      *               (MAE-NUM-CODEUDORES/MAE-CODEUDOR)                */
+      * RI0094 09/08/26 LMGZ SE AGREGA MAE-IMP-PAGADO (IMPORTE        */
+      *               REALMENTE COBRADO DE LA CUOTA)                 */
+      * RI0094 09/08/26 LMGZ SE AGREGA MONEDA/IMPORTE DE ORIGEN Y    */
+      *               TASA DE CAMBIO (MAE-MON-ORIGEN/MAE-IMP-ORIGEN/ */
+      *               MAE-TAS-CAMBIO)                                */
+      * RI0094 09/08/26 LMGZ COPY INICIAL - SOPORTA ALTA/BAJA/MODIF.  */
+      *****************************************************************/
+      *================================================================*
+      ** COPY     : PAGCHMAE                                          **
+      ** SISTEMA  : PAGOACTIVO                                        **
+      ** REGISTRO : MAESTRO DE CUOTAS PENDIENTES - INTERFACE CRED.    **
+      **            HIPOTECARIO (PAGCHPEN, ORGANIZACION INDEXADA)     **
+      ** LLAVE    : MAE-COD-EMPRESA + MAE-COD-SERVICIO +              **
+      **            MAE-COD-DEUDOR + MAE-COD-CUOTA                    **
+      *================================================================*
+       01  REG-MAE-PEND-HIPOTECARIO.
+           02  MAE-LLAVE-PRIMARIA.
+               03  MAE-COD-EMPRESA                 PIC 9(03).
+               03  MAE-COD-SERVICIO                PIC 9(02).
+               03  MAE-COD-DEUDOR                  PIC X(20).
+               03  MAE-COD-CUOTA                   PIC X(08).
+           02  MAE-COD-RUBRO                       PIC 9(02).
+           02  MAE-NOM-DEUDOR                      PIC X(40).
+           02  MAE-DESCRIP-CUOTA                   PIC X(20).
+           02  MAE-MON-APAGAR                      PIC X(03).
+           02  MAE-IMP-APAGAR                      PIC 9(13)V9(02).
+           02  MAE-FEC-VCMTO                       PIC X(08).
+           02  MAE-TIP-DCMTO                       PIC X(02).
+           02  MAE-NRO-DCMTO                       PIC X(13).
+           02  MAE-MON-ORIGEN                      PIC X(03).
+           02  MAE-IMP-ORIGEN                      PIC 9(13)V9(02).
+           02  MAE-TAS-CAMBIO                      PIC 9(04)V9(06).
+           02  MAE-NUM-CODEUDORES                  PIC 9(01).
+           02  MAE-CODEUDOR OCCURS 3 TIMES.
+               03  MAE-COD-CODEUDOR                PIC X(20).
+               03  MAE-NOM-CODEUDOR                PIC X(40).
+           02  MAE-IMP-PAGADO                      PIC 9(13)V9(02).
+           02  MAE-FLAG-PAGADO                     PIC X(01).
+               88 MAE-PAGADO                       VALUE 'S'.
+               88 MAE-NO-PAGADO                    VALUE 'N'.
+           02  MAE-FEC-PAGO                        PIC X(08).
+           02  MAE-OFI-PAGO                        PIC X(03).
