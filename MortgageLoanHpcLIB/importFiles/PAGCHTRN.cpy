@@ -0,0 +1,21 @@
+      *****************************************************************/
+      * RI0094 09/08/26 LMGZ COPY INICIAL - BITACORA DE TRANSACCIONES */
+      *****************************************************************/
+      *================================================================*
+      ** COPY     : PAGCHTRN                                          **
+      ** SISTEMA  : PAGOACTIVO                                        **
+      ** REGISTRO : BITACORA DIARIA DE TRANSACCIONES DE LA INTERFACE  **
+      **            CON CREDITO HIPOTECARIO (PAGCHTRN, SECUENCIAL)    **
+      **            UN REGISTRO POR CADA LLAMADA A PAGCHIPO           **
+      *================================================================*
+       01  REG-TRN-PEND-HIPOTECARIO.
+           02  TRN-FEC-TRANSACCION                 PIC X(08).
+           02  TRN-HOR-TRANSACCION                 PIC X(06).
+           02  TRN-OPERACION                       PIC X(01).
+           02  TRN-COD-EMPRESA                     PIC 9(03).
+           02  TRN-COD-SERVICIO                    PIC 9(02).
+           02  TRN-COD-DEUDOR                      PIC X(20).
+           02  TRN-COD-CUOTA                       PIC X(08).
+           02  TRN-IMP-APAGAR                      PIC 9(13)V9(02).
+           02  TRN-COD-RETORNO                     PIC 9(02).
+           02  TRN-COD-RETORNO-TOLD                PIC 9(02).
