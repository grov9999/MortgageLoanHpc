@@ -1,4 +1,27 @@
       *****************************************************************/
+      * RI0094 09/08/26 LMGZ SE AGREGA PH-OUT-COD-CODEUDOR/PH-OUT-NOM- */
+      *               CODEUDOR A PH-OUTPUT-PEND PARA QUE LA CONSULTA, */
+      *               EL BROWSE Y EL EXTRACTO DEVUELVAN TAMBIEN LOS    */
+      *               CODEUDORES DE CADA CUOTA                         */
+      * RI0094 09/08/26 LMGZ SE AGREGA PH-COD-OPERADOR/PH-COD-OFICINA/ */
+      *               PH-COD-MOTIVO-BAJA PARA DEJAR PISTA DE AUDITORIA*/
+      *               EN LA BAJA DE CUOTAS (VER PAGCHBAJ)              */
+      * RI0094 09/08/26 LMGZ SE ACTIVA OPERACION EXTRACTO (88 EXTRACTO)*
+      *               Y SE AGREGA PH-OUT-COD-DEUDOR PARA IDENTIFICAR  */
+      *               A QUE DEUDOR PERTENECE CADA CUOTA DEVUELTA      */
+      * RI0094 09/08/26 LMGZ SE AGREGA GRUPO REPETITIVO DE CODEUDORES */
+      *               (PH-NUM-CODEUDORES/PH-CODEUDOR) PARA CREDITOS   */
+      *               HIPOTECARIOS MANCOMUNADOS                       */
+      * RI0094 09/08/26 LMGZ SE AGREGA PH-OUT-IMP-PAGADO (IMPORTE     */
+      *               REALMENTE COBRADO) PARA DISTINGUIR PAGOS       */
+      *               PARCIALES DE PAGOS COMPLETOS                    */
+      * RI0094 09/08/26 LMGZ SE AGREGA MONEDA Y TASA DE CAMBIO DE     */
+      *               ORIGEN POR CUOTA (PH-MON-ORIGEN/PH-IMP-ORIGEN/  */
+      *               PH-TAS-CAMBIO Y SUS EQUIVALENTES PH-OUT-*)      */
+      * RI0094 09/08/26 LMGZ PH-OUTPUT-PEND PASA A OCCURS DEPENDING ON*
+      *               ON PH-NUM-CUOTAS (TOPE 200), CON BANDERA DE     */
+      *               DESBORDE PH-FLAG-DESBORDE-CUOTAS               */
+      * RI0094 09/08/26 LMGZ SE ACTIVA OPERACION MODIFICA (88 MODIFICA)*
       * RI0094 22/06/07 RPTR SE ADICIONAN CAMPO OFICINA PAGO          */
       * RI0094 21/06/07 RPTR SE ADICIONAN CAMPOS TIPO, NRO DOCUMENTO  */
       * RI0094 04/03/07 RPTR INTERFACE CON CREDITO HIPOTECARIO        */
@@ -7,7 +30,7 @@
       ** COPY     : PAGCHIPO                                          **
       ** SISTEMA  : PAGOACTIVO                                        **
       ** REGISTRO : COMMON AREA PARA INTERFACE CON CREDITO HIPOTECARIO**
-      ** LONGITUD : 1394                                              **
+      ** LONGITUD : 0447 FIJA + HASTA 200 CUOTAS X 285 = MAX. 57447   **
       *================================================================*
        01  REG-PEND-CRED-HIPOTECARIO.
            02  PH-OPERACION                        PIC  X(01).          0001-001
@@ -15,8 +38,12 @@
                88 BROWSE           VALUE 'B'.
                88 CONSULTA         VALUE 'R'.
                88 ELIMINA          VALUE 'E'.
-      *        88 MODIFICA         VALUE 'M'.
+               88 MODIFICA         VALUE 'M'.
+               88 EXTRACTO         VALUE 'X'.
       *
+      *        EXTRACTO DEVUELVE TODAS LAS CUOTAS PENDIENTES DE
+      *        PH-COD-EMPRESA/PH-COD-SERVICIO, SIN IMPORTAR EL
+      *        DEUDOR; PH-COD-DEUDOR DEBE VENIR EN BLANCO.
       *
            02  REG-INPUT-PENDIENTE.
                04  PH-COD-RUBRO                    PIC  9(02).          0002-002
@@ -32,19 +59,71 @@
                04  PH-TIP-DCMTO                    PIC  X(02).          0123-002
                04  PH-NRO-DCMTO                    PIC  X(13).          0125-013
       *
+      *        MONEDA Y TASA DE CAMBIO DE ORIGEN DEL CREDITO (LA
+      *        CUOTA SE COBRA EN PH-MON-APAGAR/PH-IMP-APAGAR; ESTOS
+      *        CAMPOS CONSERVAN COMO SE EXPRESA EL CREDITO EN EL
+      *        SISTEMA HIPOTECARIO Y EL CAMBIO APLICADO).
+               04  PH-MON-ORIGEN                   PIC  X(03).          0138-003
+               04  PH-IMP-ORIGEN                   PIC  9(13)V9(02).    0141-015
+               04  PH-TAS-CAMBIO                   PIC  9(04)V9(06).    0156-010
+      *
+      *        CODEUDORES DEL CREDITO MANCOMUNADO (SI LO HUBIERA).
+      *        PH-NUM-CODEUDORES EN 0 SIGNIFICA DEUDOR UNICO.
+               04  PH-NUM-CODEUDORES               PIC  9(01).          0166-001
+               04  PH-CODEUDOR OCCURS 3 TIMES.                          0167-
+                   06  PH-COD-CODEUDOR             PIC  X(20).              -020
+                   06  PH-NOM-CODEUDOR             PIC  X(40).              -040
+      *
+      *        PISTA DE AUDITORIA PARA LA BAJA (OPERACION ELIMINA).
+      *        SE GRABAN EN PAGCHBAJ JUNTO CON EL DEUDOR Y LA CUOTA
+      *        DADOS DE BAJA; NO SE USAN EN LAS DEMAS OPERACIONES.
+               04  PH-COD-OPERADOR                 PIC  X(08).          0347-008
+               04  PH-COD-OFICINA                  PIC  X(03).          0355-003
+               04  PH-COD-MOTIVO-BAJA              PIC  X(02).          0358-002
       *
            02  REG-OUPUT-PENDIENTE.
-               04  PH-COD-RETORNO                  PIC 9(02).           0138-002
-               04  PH-COD-RETORNO-TOLD             PIC 9(02).           0140-002
-               04  PH-MENSAJE                      PIC X(80).           0142-080
-               04  PH-NUM-CUOTAS                   PIC 9(03).           0222-003
+               04  PH-COD-RETORNO                  PIC 9(02).           0360-002
+      *
+      *        PH-COD-RETORNO-TOLD NO LO LLENA PAGCHIPO: EL LLAMADOR
+      *        DEBE MOVERLO ANTES DE INVOCAR ESTA RUTINA, CON EL
+      *        CODIGO DE RETORNO QUE YA OBTUVO DE CREDITO HIPOTECARIO
+      *        (TOLD) PARA LA MISMA TRANSACCION. PAGCHIPO SOLO LO
+      *        TRASLADA A LA BITACORA PAGCHTRN PARA EL CRUCE DE
+      *        PAGCHX01.
+               04  PH-COD-RETORNO-TOLD             PIC 9(02).           0362-002
+               04  PH-MENSAJE                      PIC X(80).           0364-080
+               04  PH-NUM-CUOTAS                   PIC 9(03).           0444-003
+               04  PH-FLAG-DESBORDE-CUOTAS         PIC X(01).           0447-001
+                   88 PH-SIN-DESBORDE-CUOTAS       VALUE 'N'.
+                   88 PH-CON-DESBORDE-CUOTAS       VALUE 'S'.
       *
-               04  PH-OUTPUT-PEND OCCURS 30.                            0225-
+      *        PH-NUM-CUOTAS ES EL NUMERO REAL DE CUOTAS DEVUELTAS.
+      *        TOPE DE TABLA 200; SI EL DEUDOR TIENE MAS CUOTAS
+      *        PENDIENTES QUE EL TOPE, PH-FLAG-DESBORDE-CUOTAS SE
+      *        ACTIVA ('S') Y SOLO SE DEVUELVEN LAS PRIMERAS 200.
+               04  PH-OUTPUT-PEND OCCURS 1 TO 200 TIMES                 0448-
+                       DEPENDING ON PH-NUM-CUOTAS.
+                   06  PH-OUT-COD-DEUDOR           PIC X(20).               -020
                    06  PH-OUT-COD-CUOTA            PIC X(08).               -008
                    06  PH-OUT-MON-APAGAR           PIC X(03).               -003
                    06  PH-OUT-IMP-APAGAR           PIC 9(13).9(02).     -016
+      *
+      *           PH-OUT-IMP-PAGADO ES LO REALMENTE COBRADO A LA
+      *           FECHA; PUEDE SER MENOR QUE PH-OUT-IMP-APAGAR SI
+      *           EL DEUDOR SOLO PAGO PARCIALMENTE LA CUOTA.
+                   06  PH-OUT-IMP-PAGADO           PIC 9(13).9(02).     -016
                    06  PH-OUT-FLAG-PAGADO          PIC X(01).               -001
                    06  PH-OUT-FEC-PAGO             PIC X(08).               -008
                    06  PH-OUT-OFI-PAGO             PIC X(03).               -003
+                   06  PH-OUT-MON-ORIGEN           PIC X(03).               -003
+                   06  PH-OUT-IMP-ORIGEN           PIC 9(13).9(02).     -016
+                   06  PH-OUT-TAS-CAMBIO           PIC 9(04).9(06).     -011
+      *
+      *           CODEUDORES DE LA CUOTA (VER PH-CODEUDOR DE ENTRADA).
+      *           SE DEVUELVEN LAS MISMAS 3 POSICIONES GRABADAS EN EL
+      *           MAESTRO; LAS POSICIONES NO USADAS VIENEN EN BLANCO.
+                   06  PH-OUT-CODEUDOR OCCURS 3 TIMES.                      -
+                       08  PH-OUT-COD-CODEUDOR     PIC X(20).                   -020
+                       08  PH-OUT-NOM-CODEUDOR     PIC X(40).                   -040
       *
-
\ No newline at end of file
+      
