@@ -0,0 +1,685 @@
+000010******************************************************************
+000020* RI0094 09/08/26 LMGZ PROGRAMA INICIAL - ALTA/BAJA/CONSULTA/
+000030*                      BROWSE Y MODIFICA (EN REEMPLAZO DE
+000040*                      BAJA+ALTA PARA CORRECCION DE CUOTAS)
+000050******************************************************************
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID.     PAGCHIPO.
+000080 AUTHOR.         L. GOMEZ ZUNIGA.
+000090 INSTALLATION.   PAGOACTIVO - AREA DE SISTEMAS.
+000100 DATE-WRITTEN.   09/08/2026.
+000110 DATE-COMPILED.
+
+000120*=================================================================
+000130* PROPOSITO : RUTINA DE SERVICIO DE LA INTERFACE CON
+000140*             CREDITO HIPOTECARIO (COPY PAGCHIPO).
+000150*             MANTIENE EL MAESTRO DE CUOTAS PENDIENTES
+000160*             PAGCHPEN Y ATIENDE LAS OPERACIONES RECIBIDAS
+000170*             EN PH-OPERACION:
+000180*                 A  ADICIONA  - ALTA DE CUOTA PENDIENTE
+000190*                 B  BROWSE    - LECTURA SECUENCIAL POR
+000200*                                DEUDOR
+000210*                 R  CONSULTA  - LECTURA DE CUOTAS DE UN
+000220*                                DEUDOR
+000230*                 E  ELIMINA   - BAJA DE CUOTA PENDIENTE
+000240*                 M  MODIFICA  - CORRECCION EN SITIO DE UNA
+000250*                                CUOTA YA REGISTRADA, SIN
+000260*                                BAJA+ALTA
+000270*=================================================================
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.    IBM-370.
+000310 OBJECT-COMPUTER.    IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PAGCHPEN ASSIGN TO PAGCHPEN
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS DYNAMIC
+000370         RECORD KEY IS MAE-LLAVE-PRIMARIA
+000380         FILE STATUS IS WS-FS-PAGCHPEN.
+000390     SELECT PAGCHTRN ASSIGN TO PAGCHTRN
+000400         ORGANIZATION IS SEQUENTIAL
+000410         ACCESS MODE IS SEQUENTIAL
+000420         FILE STATUS IS WS-FS-PAGCHTRN.
+000430     SELECT PAGCHBAJ ASSIGN TO PAGCHBAJ
+000440         ORGANIZATION IS SEQUENTIAL
+000450         ACCESS MODE IS SEQUENTIAL
+000460         FILE STATUS IS WS-FS-PAGCHBAJ.
+
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  PAGCHPEN
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY "PAGCHMAE.cpy".
+000520 FD  PAGCHTRN
+000530     LABEL RECORDS ARE STANDARD.
+000540     COPY "PAGCHTRN.cpy".
+000550 FD  PAGCHBAJ
+000560     LABEL RECORDS ARE STANDARD.
+000570     COPY "PAGCHBAJ.cpy".
+
+000580 WORKING-STORAGE SECTION.
+000590*-----------------------------------------------------------------
+000600* AREA DE TRABAJO DE PAGCHPEN (ARCHIVO MAESTRO)
+000610*-----------------------------------------------------------------
+000620 77  WS-FS-PAGCHPEN              PIC X(02) VALUE "00".
+000630 77  WS-FLAG-ARCHIVO-ABIERTO     PIC X(01) VALUE "N".
+000640     88 WS-ARCHIVO-ABIERTO       VALUE "S".
+000650     88 WS-ARCHIVO-CERRADO       VALUE "N".
+000660*-----------------------------------------------------------------
+000670* AREA DE TRABAJO DE PAGCHTRN (BITACORA DE TRANSACCIONES)
+000680*-----------------------------------------------------------------
+000690 77  WS-FS-PAGCHTRN              PIC X(02) VALUE "00".
+000700 77  WS-FECHA-SISTEMA            PIC 9(08).
+000710 77  WS-HORA-SISTEMA             PIC 9(08).
+000720*-----------------------------------------------------------------
+000730* AREA DE TRABAJO DE PAGCHBAJ (AUDITORIA DE BAJAS)
+000740*-----------------------------------------------------------------
+000750 77  WS-FS-PAGCHBAJ              PIC X(02) VALUE "00".
+000760*-----------------------------------------------------------------
+000770* AREA DE TRABAJO PARA VALIDAR PH-FEC-VCMTO EN LA ADICIONA
+000780*-----------------------------------------------------------------
+000790 01  WS-FEC-VCMTO-EDIT.
+000800     05  WS-FEC-VCMTO-NUM        PIC 9(08).
+000810 01  WS-FEC-VCMTO-COMPON REDEFINES WS-FEC-VCMTO-EDIT.
+000820     05  WS-FEC-VCMTO-AA         PIC 9(04).
+000830     05  WS-FEC-VCMTO-MM         PIC 9(02).
+000840     05  WS-FEC-VCMTO-DD         PIC 9(02).
+000850*-----------------------------------------------------------------
+000860* TOPE DE DIAS POR MES (FEBRERO SE AJUSTA EN 3110 SI EL ANO
+000870* ES BISIESTO), USADO PARA VALIDAR QUE PH-FEC-VCMTO SEA UNA
+000880* FECHA CALENDARIO REAL Y NO SOLO UN DIA ENTRE 01 Y 31
+000890*-----------------------------------------------------------------
+000900 01  WS-TAB-DIAS-MES-INIC.
+000910     05  FILLER                  PIC 9(02) VALUE 31.
+000920     05  FILLER                  PIC 9(02) VALUE 28.
+000930     05  FILLER                  PIC 9(02) VALUE 31.
+000940     05  FILLER                  PIC 9(02) VALUE 30.
+000950     05  FILLER                  PIC 9(02) VALUE 31.
+000960     05  FILLER                  PIC 9(02) VALUE 30.
+000970     05  FILLER                  PIC 9(02) VALUE 31.
+000980     05  FILLER                  PIC 9(02) VALUE 31.
+000990     05  FILLER                  PIC 9(02) VALUE 30.
+001000     05  FILLER                  PIC 9(02) VALUE 31.
+001010     05  FILLER                  PIC 9(02) VALUE 30.
+001020     05  FILLER                  PIC 9(02) VALUE 31.
+001030 01  WS-TAB-DIAS-MES REDEFINES WS-TAB-DIAS-MES-INIC.
+001040     05  WS-DIAS-MES             PIC 9(02) OCCURS 12 TIMES.
+001050 77  WS-DIAS-MES-TOPE            PIC 9(02).
+001060 77  WS-COCIENTE-BISIESTO        PIC 9(04) COMP.
+001070 77  WS-RESIDUO-4                PIC 9(04) COMP.
+001080 77  WS-RESIDUO-100              PIC 9(04) COMP.
+001090 77  WS-RESIDUO-400               PIC 9(04) COMP.
+001100*-----------------------------------------------------------------
+001110* CODIGOS DE RETORNO PROPIOS DE PAGOACTIVO (PH-COD-RETORNO)
+001120*-----------------------------------------------------------------
+001130 77  WS-RET-OK                   PIC 9(02) VALUE 00.
+001140 77  WS-RET-OPERACION-INVALIDA   PIC 9(02) VALUE 01.
+001150 77  WS-RET-YA-EXISTE            PIC 9(02) VALUE 11.
+001160 77  WS-RET-NO-ENCONTRADO        PIC 9(02) VALUE 10.
+001170 77  WS-RET-ERROR-ARCHIVO        PIC 9(02) VALUE 12.
+001180 77  WS-RET-FECHA-INVALIDA       PIC 9(02) VALUE 13.
+001190 77  WS-RET-AUDITORIA-INCOMPLETA PIC 9(02) VALUE 14.
+001195 77  WS-RET-CODEUDORES-INVALIDO PIC 9(02) VALUE 15.
+001200 77  WS-IDX-CODEUDOR             PIC 9(01) COMP.
+
+001210 LINKAGE SECTION.
+001220     COPY "PAGCHIPO.cpy".
+
+001230 PROCEDURE DIVISION USING REG-PEND-CRED-HIPOTECARIO.
+
+001240******************************************************************
+001250* 0000-MAINLINE
+001260******************************************************************
+001270 0000-MAINLINE.
+001280     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001290     PERFORM 2000-PROCESAR-OPERACION THRU 2000-EXIT.
+001300     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+001310     GOBACK.
+
+001320******************************************************************
+001330* 1000-INICIALIZAR - ABRE PAGCHPEN LA PRIMERA VEZ
+001340******************************************************************
+001350 1000-INICIALIZAR.
+001360     ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+001370     MOVE WS-RET-OK        TO PH-COD-RETORNO.
+001380     MOVE SPACES           TO PH-MENSAJE.
+001390     MOVE 0                TO PH-NUM-CUOTAS.
+001400     SET PH-SIN-DESBORDE-CUOTAS TO TRUE.
+001410     IF WS-ARCHIVO-CERRADO
+001420         OPEN I-O PAGCHPEN
+001430         IF WS-FS-PAGCHPEN = "35"
+001440             OPEN OUTPUT PAGCHPEN
+001450             CLOSE PAGCHPEN
+001460             OPEN I-O PAGCHPEN
+001470         END-IF
+001480         OPEN EXTEND PAGCHTRN
+001490         IF WS-FS-PAGCHTRN = "05"
+001500             OPEN OUTPUT PAGCHTRN
+001510             CLOSE PAGCHTRN
+001520             OPEN EXTEND PAGCHTRN
+001530         END-IF
+001540         OPEN EXTEND PAGCHBAJ
+001550         IF WS-FS-PAGCHBAJ = "05"
+001560             OPEN OUTPUT PAGCHBAJ
+001570             CLOSE PAGCHBAJ
+001580             OPEN EXTEND PAGCHBAJ
+001590         END-IF
+001600         SET WS-ARCHIVO-ABIERTO TO TRUE
+001610     END-IF.
+001620 1000-EXIT.
+001630     EXIT.
+
+001640******************************************************************
+001650* 2000-PROCESAR-OPERACION - DESPACHA SEGUN PH-OPERACION
+001660******************************************************************
+001670 2000-PROCESAR-OPERACION.
+001680     EVALUATE TRUE
+001690         WHEN ADICIONA
+001700             PERFORM 3000-ADICIONA-CUOTA THRU 3000-EXIT
+001710         WHEN MODIFICA
+001720             PERFORM 4000-MODIFICA-CUOTA THRU 4000-EXIT
+001730         WHEN ELIMINA
+001740             PERFORM 5000-ELIMINA-CUOTA THRU 5000-EXIT
+001750         WHEN CONSULTA
+001760             PERFORM 6000-CONSULTA-CUOTAS THRU 6000-EXIT
+001770         WHEN BROWSE
+001780             PERFORM 6000-CONSULTA-CUOTAS THRU 6000-EXIT
+001790         WHEN EXTRACTO
+001800             PERFORM 7000-EXTRACTO-SERVICIO THRU 7000-EXIT
+001810         WHEN OTHER
+001820             MOVE WS-RET-OPERACION-INVALIDA
+001830                                 TO PH-COD-RETORNO
+001840             MOVE "OPERACION NO DEFINIDA"
+001850                                 TO PH-MENSAJE
+001860     END-EVALUATE.
+001870 2000-EXIT.
+001880     EXIT.
+
+001890******************************************************************
+001900* 3000-ADICIONA-CUOTA - ALTA DE UNA CUOTA PENDIENTE NUEVA
+001910******************************************************************
+001920 3000-ADICIONA-CUOTA.
+001930     PERFORM 3100-VALIDA-FEC-VCMTO THRU 3100-EXIT.
+001940     IF PH-COD-RETORNO NOT = WS-RET-OK
+001950         GO TO 3000-EXIT
+001960     END-IF.
+001962     PERFORM 3120-VALIDA-NUM-CODEUDORES THRU 3120-EXIT.
+001964     IF PH-COD-RETORNO NOT = WS-RET-OK
+001966         GO TO 3000-EXIT
+001968     END-IF.
+001970     MOVE PH-COD-EMPRESA   TO MAE-COD-EMPRESA.
+001980     MOVE PH-COD-SERVICIO  TO MAE-COD-SERVICIO.
+001990     MOVE PH-COD-DEUDOR    TO MAE-COD-DEUDOR.
+002000     MOVE PH-COD-CUOTA     TO MAE-COD-CUOTA.
+002010     READ PAGCHPEN
+002020         INVALID KEY
+002030             CONTINUE
+002040         NOT INVALID KEY
+002050             MOVE WS-RET-YA-EXISTE TO PH-COD-RETORNO
+002060             MOVE "CUOTA YA EXISTE, USE MODIFICA"
+002070                                 TO PH-MENSAJE
+002080             GO TO 3000-EXIT
+002090     END-READ.
+002100     MOVE PH-COD-RUBRO       TO MAE-COD-RUBRO.
+002110     MOVE PH-NOM-DEUDOR      TO MAE-NOM-DEUDOR.
+002120     MOVE PH-DESCRIP-CUOTA   TO MAE-DESCRIP-CUOTA.
+002130     MOVE PH-MON-APAGAR      TO MAE-MON-APAGAR.
+002140     MOVE PH-IMP-APAGAR      TO MAE-IMP-APAGAR.
+002150     MOVE PH-FEC-VCMTO       TO MAE-FEC-VCMTO.
+002160     MOVE PH-TIP-DCMTO       TO MAE-TIP-DCMTO.
+002170     MOVE PH-NRO-DCMTO       TO MAE-NRO-DCMTO.
+002180     MOVE PH-MON-ORIGEN      TO MAE-MON-ORIGEN.
+002190     MOVE PH-IMP-ORIGEN      TO MAE-IMP-ORIGEN.
+002200     MOVE PH-TAS-CAMBIO      TO MAE-TAS-CAMBIO.
+002210     MOVE PH-NUM-CODEUDORES  TO MAE-NUM-CODEUDORES.
+002220     PERFORM 3150-COPIAR-CODEUDOR THRU 3150-EXIT
+002230         VARYING WS-IDX-CODEUDOR FROM 1 BY 1
+002240         UNTIL WS-IDX-CODEUDOR > 3.
+002250     MOVE 0                  TO MAE-IMP-PAGADO.
+002260     SET MAE-NO-PAGADO       TO TRUE.
+002270     MOVE SPACES             TO MAE-FEC-PAGO
+002280                                 MAE-OFI-PAGO.
+002290     WRITE REG-MAE-PEND-HIPOTECARIO
+002300         INVALID KEY
+002310             MOVE WS-RET-ERROR-ARCHIVO TO PH-COD-RETORNO
+002320             MOVE "ERROR ESCRIBIENDO PAGCHPEN"
+002330                                 TO PH-MENSAJE
+002340         NOT INVALID KEY
+002350             MOVE WS-RET-OK          TO PH-COD-RETORNO
+002360             MOVE "CUOTA ADICIONADA"  TO PH-MENSAJE
+002370     END-WRITE.
+002380 3000-EXIT.
+002390     EXIT.
+
+002400******************************************************************
+002410* 3100-VALIDA-FEC-VCMTO - RECHAZA FECHA DE VENCIMIENTO MAL
+002420*                         FORMADA, IMPOSIBLE O YA VENCIDA
+002430******************************************************************
+002440 3100-VALIDA-FEC-VCMTO.
+002450     IF PH-FEC-VCMTO NOT NUMERIC
+002460         MOVE WS-RET-FECHA-INVALIDA TO PH-COD-RETORNO
+002470         MOVE "FECHA DE VENCIMIENTO INVALIDA"
+002480                             TO PH-MENSAJE
+002490         GO TO 3100-EXIT
+002500     END-IF.
+002510     MOVE PH-FEC-VCMTO TO WS-FEC-VCMTO-NUM.
+002520     IF WS-FEC-VCMTO-AA = 0000
+002530     OR WS-FEC-VCMTO-MM < 01 OR WS-FEC-VCMTO-MM > 12
+002540         MOVE WS-RET-FECHA-INVALIDA TO PH-COD-RETORNO
+002550         MOVE "FECHA DE VENCIMIENTO INVALIDA"
+002560                             TO PH-MENSAJE
+002570         GO TO 3100-EXIT
+002580     END-IF.
+002590     PERFORM 3110-CALCULA-TOPE-DIAS THRU 3110-EXIT.
+002600     IF WS-FEC-VCMTO-DD < 01 OR WS-FEC-VCMTO-DD > WS-DIAS-MES-TOPE
+002610         MOVE WS-RET-FECHA-INVALIDA TO PH-COD-RETORNO
+002620         MOVE "FECHA DE VENCIMIENTO INVALIDA"
+002630                             TO PH-MENSAJE
+002640         GO TO 3100-EXIT
+002650     END-IF.
+002660     IF WS-FEC-VCMTO-NUM < WS-FECHA-SISTEMA
+002670         MOVE WS-RET-FECHA-INVALIDA TO PH-COD-RETORNO
+002680         MOVE "FECHA DE VENCIMIENTO YA VENCIDA"
+002690                             TO PH-MENSAJE
+002700     END-IF.
+002710 3100-EXIT.
+002720     EXIT.
+
+002730******************************************************************
+002740* 3110-CALCULA-TOPE-DIAS - DETERMINA EL ULTIMO DIA VALIDO DEL
+002750*                          MES/ANO DE PH-FEC-VCMTO (AJUSTA
+002760*                          FEBRERO SI EL ANO ES BISIESTO)
+002770******************************************************************
+002780 3110-CALCULA-TOPE-DIAS.
+002790     MOVE WS-DIAS-MES (WS-FEC-VCMTO-MM) TO WS-DIAS-MES-TOPE.
+002800     IF WS-FEC-VCMTO-MM = 02
+002810         DIVIDE WS-FEC-VCMTO-AA BY 4   GIVING WS-COCIENTE-BISIESTO
+002820             REMAINDER WS-RESIDUO-4
+002830         DIVIDE WS-FEC-VCMTO-AA BY 100 GIVING WS-COCIENTE-BISIESTO
+002840             REMAINDER WS-RESIDUO-100
+002850         DIVIDE WS-FEC-VCMTO-AA BY 400 GIVING WS-COCIENTE-BISIESTO
+002860             REMAINDER WS-RESIDUO-400
+002870         IF WS-RESIDUO-4 = 0
+002880         AND (WS-RESIDUO-100 NOT = 0 OR WS-RESIDUO-400 = 0)
+002890             MOVE 29 TO WS-DIAS-MES-TOPE
+002900         END-IF
+002910     END-IF.
+002920 3110-EXIT.
+002930     EXIT.
+
+002931******************************************************************
+002932* 3120-VALIDA-NUM-CODEUDORES - RECHAZA PH-NUM-CODEUDORES FUERA DEL
+002933*                              TOPE DE LA TABLA PH-CODEUDOR/
+002934*                              MAE-CODEUDOR (OCCURS 3 TIMES)
+002935******************************************************************
+002936 3120-VALIDA-NUM-CODEUDORES.
+002937     IF PH-NUM-CODEUDORES > 3
+002938         MOVE WS-RET-CODEUDORES-INVALIDO TO PH-COD-RETORNO
+002939         MOVE "NUMERO DE CODEUDORES FUERA DE RANGO"
+002941                             TO PH-MENSAJE
+002942     END-IF.
+002943 3120-EXIT.
+002944     EXIT.
+
+002945******************************************************************
+002946* 3150-COPIAR-CODEUDOR - COPIA UNA POSICION DEL GRUPO
+002947*                        REPETITIVO DE CODEUDORES AL MAESTRO
+002948******************************************************************
+002949 3150-COPIAR-CODEUDOR.
+002950     MOVE PH-COD-CODEUDOR (WS-IDX-CODEUDOR) TO
+002951          MAE-COD-CODEUDOR (WS-IDX-CODEUDOR).
+002952     MOVE PH-NOM-CODEUDOR (WS-IDX-CODEUDOR) TO
+002953          MAE-NOM-CODEUDOR (WS-IDX-CODEUDOR).
+003030 3150-EXIT.
+003040     EXIT.
+
+003050******************************************************************
+003060* 4000-MODIFICA-CUOTA - CORRIGE EN SITIO IMPORTE,
+003070*                        VENCIMIENTO Y DESCRIPCION DE UNA
+003080*                        CUOTA YA REGISTRADA (REEMPLAZA EL
+003090*                        CICLO BAJA+ALTA)
+003100******************************************************************
+003110 4000-MODIFICA-CUOTA.
+003112     PERFORM 3100-VALIDA-FEC-VCMTO THRU 3100-EXIT.
+003114     IF PH-COD-RETORNO NOT = WS-RET-OK
+003116         GO TO 4000-EXIT
+003118     END-IF.
+003120     MOVE PH-COD-EMPRESA   TO MAE-COD-EMPRESA.
+003130     MOVE PH-COD-SERVICIO  TO MAE-COD-SERVICIO.
+003140     MOVE PH-COD-DEUDOR    TO MAE-COD-DEUDOR.
+003150     MOVE PH-COD-CUOTA     TO MAE-COD-CUOTA.
+003160     READ PAGCHPEN
+003170         INVALID KEY
+003180             MOVE WS-RET-NO-ENCONTRADO TO PH-COD-RETORNO
+003190             MOVE "CUOTA NO EXISTE, NO SE MODIFICA"
+003200                                 TO PH-MENSAJE
+003210             GO TO 4000-EXIT
+003220     END-READ.
+003230     MOVE PH-IMP-APAGAR      TO MAE-IMP-APAGAR.
+003240     MOVE PH-FEC-VCMTO       TO MAE-FEC-VCMTO.
+003250     MOVE PH-DESCRIP-CUOTA   TO MAE-DESCRIP-CUOTA.
+003260     REWRITE REG-MAE-PEND-HIPOTECARIO
+003270         INVALID KEY
+003280             MOVE WS-RET-ERROR-ARCHIVO TO PH-COD-RETORNO
+003290             MOVE "ERROR REESCRIBIENDO PAGCHPEN"
+003300                                 TO PH-MENSAJE
+003310         NOT INVALID KEY
+003320             MOVE WS-RET-OK           TO PH-COD-RETORNO
+003330             MOVE "CUOTA MODIFICADA"   TO PH-MENSAJE
+003340     END-REWRITE.
+003350 4000-EXIT.
+003360     EXIT.
+
+003370******************************************************************
+003380* 5000-ELIMINA-CUOTA - BAJA DE UNA CUOTA PENDIENTE
+003390******************************************************************
+003400 5000-ELIMINA-CUOTA.
+003410     IF PH-COD-OPERADOR    = SPACES
+003420     OR PH-COD-OFICINA     = SPACES
+003430     OR PH-COD-MOTIVO-BAJA = SPACES
+003440         MOVE WS-RET-AUDITORIA-INCOMPLETA TO PH-COD-RETORNO
+003450         MOVE "FALTA OPERADOR, OFICINA O MOTIVO DE BAJA"
+003460                             TO PH-MENSAJE
+003470         GO TO 5000-EXIT
+003480     END-IF.
+003490     MOVE PH-COD-EMPRESA   TO MAE-COD-EMPRESA.
+003500     MOVE PH-COD-SERVICIO  TO MAE-COD-SERVICIO.
+003510     MOVE PH-COD-DEUDOR    TO MAE-COD-DEUDOR.
+003520     MOVE PH-COD-CUOTA     TO MAE-COD-CUOTA.
+003530     READ PAGCHPEN
+003540         INVALID KEY
+003550             MOVE WS-RET-NO-ENCONTRADO TO PH-COD-RETORNO
+003560             MOVE "CUOTA NO EXISTE, NO SE ELIMINA"
+003570                                 TO PH-MENSAJE
+003580             GO TO 5000-EXIT
+003590     END-READ.
+003600     DELETE PAGCHPEN
+003610         INVALID KEY
+003620             MOVE WS-RET-ERROR-ARCHIVO TO PH-COD-RETORNO
+003630             MOVE "ERROR ELIMINANDO CUOTA"
+003640                                 TO PH-MENSAJE
+003650         NOT INVALID KEY
+003660             MOVE WS-RET-OK          TO PH-COD-RETORNO
+003670             MOVE "CUOTA ELIMINADA"  TO PH-MENSAJE
+003680             PERFORM 5100-AUDITAR-BAJA THRU 5100-EXIT
+003690     END-DELETE.
+003700 5000-EXIT.
+003710     EXIT.
+
+003720******************************************************************
+003730* 5100-AUDITAR-BAJA - GRABA LA PISTA DE AUDITORIA DE LA BAJA EN
+003740*                     PAGCHBAJ (OPERADOR, OFICINA Y MOTIVO)
+003750******************************************************************
+003760 5100-AUDITAR-BAJA.
+003770     ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+003780     ACCEPT WS-HORA-SISTEMA  FROM TIME.
+003790     MOVE WS-FECHA-SISTEMA       TO BAJ-FEC-BAJA.
+003800     MOVE WS-HORA-SISTEMA (1:6)  TO BAJ-HOR-BAJA.
+003810     MOVE PH-COD-EMPRESA         TO BAJ-COD-EMPRESA.
+003820     MOVE PH-COD-SERVICIO        TO BAJ-COD-SERVICIO.
+003830     MOVE PH-COD-DEUDOR          TO BAJ-COD-DEUDOR.
+003840     MOVE PH-COD-CUOTA           TO BAJ-COD-CUOTA.
+003850     MOVE PH-COD-OPERADOR        TO BAJ-COD-OPERADOR.
+003860     MOVE PH-COD-OFICINA         TO BAJ-COD-OFICINA.
+003870     MOVE PH-COD-MOTIVO-BAJA     TO BAJ-COD-MOTIVO-BAJA.
+003880     WRITE REG-BAJ-PEND-HIPOTECARIO.
+003890 5100-EXIT.
+003900     EXIT.
+
+003910******************************************************************
+003920* 6000-CONSULTA-CUOTAS - DEVUELVE LAS CUOTAS PENDIENTES
+003930*                         DE UN DEUDOR (CONSULTA Y BROWSE)
+003940******************************************************************
+003950 6000-CONSULTA-CUOTAS.
+003960     MOVE 0 TO PH-NUM-CUOTAS.
+003970     SET PH-SIN-DESBORDE-CUOTAS TO TRUE.
+003980     MOVE PH-COD-EMPRESA   TO MAE-COD-EMPRESA.
+003990     MOVE PH-COD-SERVICIO  TO MAE-COD-SERVICIO.
+004000     MOVE PH-COD-DEUDOR    TO MAE-COD-DEUDOR.
+004010     MOVE LOW-VALUES       TO MAE-COD-CUOTA.
+004020     START PAGCHPEN KEY IS
+004030         NOT LESS THAN MAE-LLAVE-PRIMARIA
+004040         INVALID KEY
+004050             MOVE WS-RET-NO-ENCONTRADO TO PH-COD-RETORNO
+004060             MOVE "DEUDOR SIN CUOTAS PENDIENTES"
+004070                                 TO PH-MENSAJE
+004080             GO TO 6000-EXIT
+004090     END-START.
+004100     PERFORM 6100-LEER-SIGUIENTE-CUOTA THRU 6100-EXIT
+004110         UNTIL WS-FS-PAGCHPEN NOT = "00"
+004120            OR MAE-COD-EMPRESA  NOT = PH-COD-EMPRESA
+004130            OR MAE-COD-SERVICIO NOT = PH-COD-SERVICIO
+004140            OR MAE-COD-DEUDOR   NOT = PH-COD-DEUDOR
+004150            OR PH-NUM-CUOTAS = 200.
+004160     IF WS-FS-PAGCHPEN = "00" AND PH-NUM-CUOTAS = 200
+004170         PERFORM 6200-VERIF-DESBORDE THRU 6200-EXIT
+004180     END-IF.
+004190     IF PH-NUM-CUOTAS = 0
+004200         MOVE WS-RET-NO-ENCONTRADO TO PH-COD-RETORNO
+004210         MOVE "DEUDOR SIN CUOTAS PENDIENTES"
+004220                                 TO PH-MENSAJE
+004230     ELSE
+004240         MOVE WS-RET-OK            TO PH-COD-RETORNO
+004250         MOVE "CUOTAS ENCONTRADAS" TO PH-MENSAJE
+004260     END-IF.
+004270 6000-EXIT.
+004280     EXIT.
+
+004290******************************************************************
+004300* 6100-LEER-SIGUIENTE-CUOTA - LEE UNA CUOTA Y LA CARGA EN
+004310*                              LA TABLA DE SALIDA
+004320*                              PH-OUTPUT-PEND
+004330******************************************************************
+004340 6100-LEER-SIGUIENTE-CUOTA.
+004350     READ PAGCHPEN NEXT RECORD
+004360         AT END
+004370             MOVE "10" TO WS-FS-PAGCHPEN
+004380             GO TO 6100-EXIT
+004390     END-READ.
+004400     IF MAE-COD-EMPRESA  NOT = PH-COD-EMPRESA
+004410     OR MAE-COD-SERVICIO NOT = PH-COD-SERVICIO
+004420     OR MAE-COD-DEUDOR   NOT = PH-COD-DEUDOR
+004430         GO TO 6100-EXIT
+004440     END-IF.
+004450     ADD 1 TO PH-NUM-CUOTAS.
+004460     MOVE MAE-COD-DEUDOR  TO
+004470          PH-OUT-COD-DEUDOR (PH-NUM-CUOTAS).
+004480     MOVE MAE-COD-CUOTA   TO
+004490          PH-OUT-COD-CUOTA (PH-NUM-CUOTAS).
+004500     MOVE MAE-MON-APAGAR  TO
+004510          PH-OUT-MON-APAGAR (PH-NUM-CUOTAS).
+004520     MOVE MAE-IMP-APAGAR  TO
+004530          PH-OUT-IMP-APAGAR (PH-NUM-CUOTAS).
+004540     MOVE MAE-IMP-PAGADO  TO
+004550          PH-OUT-IMP-PAGADO (PH-NUM-CUOTAS).
+004560     MOVE MAE-FLAG-PAGADO TO
+004570          PH-OUT-FLAG-PAGADO (PH-NUM-CUOTAS).
+004580     MOVE MAE-FEC-PAGO    TO
+004590          PH-OUT-FEC-PAGO (PH-NUM-CUOTAS).
+004600     MOVE MAE-OFI-PAGO    TO
+004610          PH-OUT-OFI-PAGO (PH-NUM-CUOTAS).
+004620     MOVE MAE-MON-ORIGEN  TO
+004630          PH-OUT-MON-ORIGEN (PH-NUM-CUOTAS).
+004640     MOVE MAE-IMP-ORIGEN  TO
+004650          PH-OUT-IMP-ORIGEN (PH-NUM-CUOTAS).
+004660     MOVE MAE-TAS-CAMBIO  TO
+004670          PH-OUT-TAS-CAMBIO (PH-NUM-CUOTAS).
+004680     PERFORM 6150-COPIAR-CODEUDOR-SALIDA THRU 6150-EXIT
+004690         VARYING WS-IDX-CODEUDOR FROM 1 BY 1
+004700         UNTIL WS-IDX-CODEUDOR > 3.
+004710 6100-EXIT.
+004720     EXIT.
+
+004730******************************************************************
+004740* 6150-COPIAR-CODEUDOR-SALIDA - COPIA UNA POSICION DEL GRUPO
+004750*                               DE CODEUDORES DEL MAESTRO A LA
+004760*                               TABLA DE SALIDA PH-OUTPUT-PEND
+004770******************************************************************
+004780 6150-COPIAR-CODEUDOR-SALIDA.
+004790     MOVE MAE-COD-CODEUDOR (WS-IDX-CODEUDOR) TO
+004800          PH-OUT-COD-CODEUDOR (PH-NUM-CUOTAS, WS-IDX-CODEUDOR).
+004810     MOVE MAE-NOM-CODEUDOR (WS-IDX-CODEUDOR) TO
+004820          PH-OUT-NOM-CODEUDOR (PH-NUM-CUOTAS, WS-IDX-CODEUDOR).
+004830 6150-EXIT.
+004840     EXIT.
+
+004850******************************************************************
+004860* 6200-VERIF-DESBORDE - HAY UNA CUOTA MAS DEL DEUDOR DESPUES
+004870*                        DEL TOPE DE TABLA; PRENDE LA BANDERA
+004880*                        PH-FLAG-DESBORDE-CUOTAS
+004890******************************************************************
+004900 6200-VERIF-DESBORDE.
+004910     READ PAGCHPEN NEXT RECORD
+004920         AT END
+004930             MOVE "10" TO WS-FS-PAGCHPEN
+004940             GO TO 6200-EXIT
+004950     END-READ.
+004960     IF MAE-COD-EMPRESA  = PH-COD-EMPRESA
+004970     AND MAE-COD-SERVICIO = PH-COD-SERVICIO
+004980     AND MAE-COD-DEUDOR   = PH-COD-DEUDOR
+004990         SET PH-CON-DESBORDE-CUOTAS TO TRUE
+005000     END-IF.
+005010 6200-EXIT.
+005020     EXIT.
+
+005030******************************************************************
+005040* 7000-EXTRACTO-SERVICIO - DEVUELVE TODAS LAS CUOTAS PENDIENTES
+005050*                          (NO PAGADAS) DE UNA EMPRESA/SERVICIO,
+005060*                          SIN IMPORTAR EL DEUDOR
+005070******************************************************************
+005080 7000-EXTRACTO-SERVICIO.
+005090     IF PH-COD-DEUDOR NOT = SPACES
+005100         MOVE WS-RET-OPERACION-INVALIDA TO PH-COD-RETORNO
+005110         MOVE "PH-COD-DEUDOR DEBE VENIR EN BLANCO EN EXTRACTO"
+005120                             TO PH-MENSAJE
+005130         GO TO 7000-EXIT
+005140     END-IF.
+005150     MOVE 0 TO PH-NUM-CUOTAS.
+005160     SET PH-SIN-DESBORDE-CUOTAS TO TRUE.
+005170     MOVE PH-COD-EMPRESA   TO MAE-COD-EMPRESA.
+005180     MOVE PH-COD-SERVICIO  TO MAE-COD-SERVICIO.
+005190     MOVE LOW-VALUES       TO MAE-COD-DEUDOR MAE-COD-CUOTA.
+005200     START PAGCHPEN KEY IS
+005210         NOT LESS THAN MAE-LLAVE-PRIMARIA
+005220         INVALID KEY
+005230             MOVE WS-RET-NO-ENCONTRADO TO PH-COD-RETORNO
+005240             MOVE "SERVICIO SIN CUOTAS PENDIENTES"
+005250                                 TO PH-MENSAJE
+005260             GO TO 7000-EXIT
+005270     END-START.
+005280     PERFORM 7100-LEER-SIGUIENTE-PENDIENTE THRU 7100-EXIT
+005290         UNTIL WS-FS-PAGCHPEN NOT = "00"
+005300            OR MAE-COD-EMPRESA  NOT = PH-COD-EMPRESA
+005310            OR MAE-COD-SERVICIO NOT = PH-COD-SERVICIO
+005320            OR PH-NUM-CUOTAS = 200.
+005330     IF WS-FS-PAGCHPEN = "00" AND PH-NUM-CUOTAS = 200
+005340         PERFORM 7200-VERIF-DESBORDE-SERV THRU 7200-EXIT
+005350     END-IF.
+005360     IF PH-NUM-CUOTAS = 0
+005370         MOVE WS-RET-NO-ENCONTRADO TO PH-COD-RETORNO
+005380         MOVE "SERVICIO SIN CUOTAS PENDIENTES"
+005390                                 TO PH-MENSAJE
+005400     ELSE
+005410         MOVE WS-RET-OK            TO PH-COD-RETORNO
+005420         MOVE "CUOTAS ENCONTRADAS" TO PH-MENSAJE
+005430     END-IF.
+005440 7000-EXIT.
+005450     EXIT.
+
+005460******************************************************************
+005470* 7100-LEER-SIGUIENTE-PENDIENTE - LEE LA SIGUIENTE CUOTA NO
+005480*                                 PAGADA DE LA EMPRESA/SERVICIO
+005490******************************************************************
+005500 7100-LEER-SIGUIENTE-PENDIENTE.
+005510     READ PAGCHPEN NEXT RECORD
+005520         AT END
+005530             MOVE "10" TO WS-FS-PAGCHPEN
+005540             GO TO 7100-EXIT
+005550     END-READ.
+005560     IF MAE-COD-EMPRESA  NOT = PH-COD-EMPRESA
+005570     OR MAE-COD-SERVICIO NOT = PH-COD-SERVICIO
+005580         GO TO 7100-EXIT
+005590     END-IF.
+005600     IF MAE-PAGADO
+005610         GO TO 7100-EXIT
+005620     END-IF.
+005630     ADD 1 TO PH-NUM-CUOTAS.
+005640     MOVE MAE-COD-DEUDOR  TO
+005650          PH-OUT-COD-DEUDOR (PH-NUM-CUOTAS).
+005660     MOVE MAE-COD-CUOTA   TO
+005670          PH-OUT-COD-CUOTA (PH-NUM-CUOTAS).
+005680     MOVE MAE-MON-APAGAR  TO
+005690          PH-OUT-MON-APAGAR (PH-NUM-CUOTAS).
+005700     MOVE MAE-IMP-APAGAR  TO
+005710          PH-OUT-IMP-APAGAR (PH-NUM-CUOTAS).
+005720     MOVE MAE-IMP-PAGADO  TO
+005730          PH-OUT-IMP-PAGADO (PH-NUM-CUOTAS).
+005740     MOVE MAE-FLAG-PAGADO TO
+005750          PH-OUT-FLAG-PAGADO (PH-NUM-CUOTAS).
+005760     MOVE MAE-FEC-PAGO    TO
+005770          PH-OUT-FEC-PAGO (PH-NUM-CUOTAS).
+005780     MOVE MAE-OFI-PAGO    TO
+005790          PH-OUT-OFI-PAGO (PH-NUM-CUOTAS).
+005800     MOVE MAE-MON-ORIGEN  TO
+005810          PH-OUT-MON-ORIGEN (PH-NUM-CUOTAS).
+005820     MOVE MAE-IMP-ORIGEN  TO
+005830          PH-OUT-IMP-ORIGEN (PH-NUM-CUOTAS).
+005840     MOVE MAE-TAS-CAMBIO  TO
+005850          PH-OUT-TAS-CAMBIO (PH-NUM-CUOTAS).
+005860     PERFORM 7150-COPIAR-CODEUDOR-SALIDA THRU 7150-EXIT
+005870         VARYING WS-IDX-CODEUDOR FROM 1 BY 1
+005880         UNTIL WS-IDX-CODEUDOR > 3.
+005890 7100-EXIT.
+005900     EXIT.
+
+005910******************************************************************
+005920* 7150-COPIAR-CODEUDOR-SALIDA - COPIA UNA POSICION DEL GRUPO
+005930*                               DE CODEUDORES DEL MAESTRO A LA
+005940*                               TABLA DE SALIDA PH-OUTPUT-PEND
+005950******************************************************************
+005960 7150-COPIAR-CODEUDOR-SALIDA.
+005970     MOVE MAE-COD-CODEUDOR (WS-IDX-CODEUDOR) TO
+005980          PH-OUT-COD-CODEUDOR (PH-NUM-CUOTAS, WS-IDX-CODEUDOR).
+005990     MOVE MAE-NOM-CODEUDOR (WS-IDX-CODEUDOR) TO
+006000          PH-OUT-NOM-CODEUDOR (PH-NUM-CUOTAS, WS-IDX-CODEUDOR).
+006010 7150-EXIT.
+006020     EXIT.
+
+006030******************************************************************
+006040* 7200-VERIF-DESBORDE-SERV - HAY UNA CUOTA MAS DE LA EMPRESA/
+006050*                            SERVICIO DESPUES DEL TOPE DE TABLA
+006060******************************************************************
+006070 7200-VERIF-DESBORDE-SERV.
+006080     READ PAGCHPEN NEXT RECORD
+006090         AT END
+006100             MOVE "10" TO WS-FS-PAGCHPEN
+006110             GO TO 7200-EXIT
+006120     END-READ.
+006130     IF MAE-COD-EMPRESA  = PH-COD-EMPRESA
+006140     AND MAE-COD-SERVICIO = PH-COD-SERVICIO
+006150         SET PH-CON-DESBORDE-CUOTAS TO TRUE
+006160     END-IF.
+006170 7200-EXIT.
+006180     EXIT.
+
+006190******************************************************************
+006200* 9000-FINALIZAR - ESCRIBE EL REGISTRO DE BITACORA PAGCHTRN
+006210*                  DE LA TRANSACCION QUE SE ACABA DE ATENDER
+006220******************************************************************
+006230 9000-FINALIZAR.
+006240     ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+006250     ACCEPT WS-HORA-SISTEMA  FROM TIME.
+006260     MOVE WS-FECHA-SISTEMA       TO TRN-FEC-TRANSACCION.
+006270     MOVE WS-HORA-SISTEMA (1:6)  TO TRN-HOR-TRANSACCION.
+006280     MOVE PH-OPERACION           TO TRN-OPERACION.
+006290     MOVE PH-COD-EMPRESA         TO TRN-COD-EMPRESA.
+006300     MOVE PH-COD-SERVICIO        TO TRN-COD-SERVICIO.
+006310     MOVE PH-COD-DEUDOR          TO TRN-COD-DEUDOR.
+006320     MOVE PH-COD-CUOTA           TO TRN-COD-CUOTA.
+006330     MOVE PH-IMP-APAGAR          TO TRN-IMP-APAGAR.
+006340     MOVE PH-COD-RETORNO         TO TRN-COD-RETORNO.
+006350     MOVE PH-COD-RETORNO-TOLD    TO TRN-COD-RETORNO-TOLD.
+006360     WRITE REG-TRN-PEND-HIPOTECARIO.
+006370 9000-EXIT.
+006380     EXIT.
