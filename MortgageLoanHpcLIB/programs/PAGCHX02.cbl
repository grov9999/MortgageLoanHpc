@@ -0,0 +1,357 @@
+000010******************************************************************
+000020* RI0094 09/08/26 LMGZ PROGRAMA INICIAL - TOTALES DE CONTROL DE
+000030*                      ADICIONA VS. TOTALES POSTEADOS POR
+000040*                      CREDITO HIPOTECARIO (PAGCHPOS)
+000050******************************************************************
+000060 IDENTIFICATION DIVISION.
+000070 PROGRAM-ID.     PAGCHX02.
+000080 AUTHOR.         L. GOMEZ ZUNIGA.
+000090 INSTALLATION.   PAGOACTIVO - AREA DE SISTEMAS.
+000100 DATE-WRITTEN.   09/08/2026.
+000110 DATE-COMPILED.
+
+000120*=================================================================
+000130* PROPOSITO : JOB NOCTURNO QUE SUMA, POR PH-COD-EMPRESA Y
+000140*             PH-COD-SERVICIO, EL IMPORTE DE TODAS LAS
+000150*             TRANSACCIONES ADICIONA DE LA BITACORA PAGCHTRN,
+000160*             Y LO CRUZA CONTRA LOS TOTALES QUE CREDITO
+000170*             HIPOTECARIO DICE HABER POSTEADO (PAGCHPOS),
+000180*             REPORTANDO TODA COMBINACION EMPRESA/SERVICIO
+000190*             QUE NO CUADRE O QUE SOLO EXISTA EN UNO DE LOS
+000200*             DOS LADOS.
+000210*=================================================================
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.    IBM-370.
+000250 OBJECT-COMPUTER.    IBM-370.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT PAGCHTRN ASSIGN TO PAGCHTRN
+000290         ORGANIZATION IS SEQUENTIAL
+000300         ACCESS MODE IS SEQUENTIAL
+000310         FILE STATUS IS WS-FS-PAGCHTRN.
+000320     SELECT PAGCHSRT ASSIGN TO PAGCHSRT.
+000330     SELECT PAGCHPOS ASSIGN TO PAGCHPOS
+000340         ORGANIZATION IS SEQUENTIAL
+000350         ACCESS MODE IS SEQUENTIAL
+000360         FILE STATUS IS WS-FS-PAGCHPOS.
+000370     SELECT PAGCHX02-RPT ASSIGN TO PAGCHX02
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-FS-PAGCHX02.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  PAGCHTRN
+000430     LABEL RECORDS ARE STANDARD.
+000440     COPY "PAGCHTRN.cpy".
+000450 SD  PAGCHSRT.
+000460     COPY "PAGCHTRN.cpy" REPLACING
+000470         ==REG-TRN-PEND-HIPOTECARIO== BY
+000480                        ==REG-SRT-TRN-HIPOTECARIO==
+000490         ==TRN-FEC-TRANSACCION==      BY ==SRT-FEC-TRANSACCION==
+000500         ==TRN-HOR-TRANSACCION==      BY ==SRT-HOR-TRANSACCION==
+000510         ==TRN-OPERACION==            BY ==SRT-OPERACION==
+000520         ==TRN-COD-EMPRESA==          BY ==SRT-COD-EMPRESA==
+000530         ==TRN-COD-SERVICIO==         BY ==SRT-COD-SERVICIO==
+000540         ==TRN-COD-DEUDOR==           BY ==SRT-COD-DEUDOR==
+000550         ==TRN-COD-CUOTA==            BY ==SRT-COD-CUOTA==
+000560         ==TRN-IMP-APAGAR==           BY ==SRT-IMP-APAGAR==
+000570         ==TRN-COD-RETORNO-TOLD==     BY
+000580                        ==SRT-COD-RETORNO-TOLD==
+000590         ==TRN-COD-RETORNO==          BY ==SRT-COD-RETORNO==.
+000600 FD  PAGCHPOS
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY "PAGCHPOS.cpy".
+000630 FD  PAGCHX02-RPT
+000640     LABEL RECORDS ARE STANDARD.
+000650 01  REG-RPT-X02                 PIC X(100).
+
+000660 WORKING-STORAGE SECTION.
+000670*-----------------------------------------------------------------
+000680* SWITCHES, CONTADORES Y AREA DE ACUMULACION
+000690*-----------------------------------------------------------------
+000700 77  WS-FS-PAGCHTRN               PIC X(02) VALUE "00".
+000710 77  WS-FS-PAGCHPOS               PIC X(02) VALUE "00".
+000720 77  WS-FS-PAGCHX02               PIC X(02) VALUE "00".
+000730 77  WS-FLAG-FIN-SRT              PIC X(01) VALUE "N".
+000740     88 WS-FIN-SRT                VALUE "S".
+000750 77  WS-FLAG-FIN-PAGCHPOS         PIC X(01) VALUE "N".
+000760     88 WS-FIN-PAGCHPOS           VALUE "S".
+000770 77  WS-FLAG-PRIMERA-VEZ          PIC X(01) VALUE "S".
+000780     88 WS-ES-PRIMERA-VEZ         VALUE "S".
+000790     88 WS-NO-ES-PRIMERA-VEZ      VALUE "N".
+000800 77  WS-EMPRESA-ANTERIOR          PIC 9(03) VALUE 0.
+000810 77  WS-SERVICIO-ANTERIOR         PIC 9(02) VALUE 0.
+000820 77  WS-POS-CLAVE                 PIC 9(05).
+000830 77  WS-TOT-DISCREPANCIAS         PIC 9(05) VALUE 0.
+000840*-----------------------------------------------------------------
+000850* TABLA DE TOTALES PROPIOS (ADICIONA) POR EMPRESA/SERVICIO,
+000860* ORDENADA POR WS-TOT-CLAVE (EMPRESA * 100 + SERVICIO) PARA
+000870* PERMITIR SEARCH ALL AL CRUZAR CONTRA PAGCHPOS.
+000880*-----------------------------------------------------------------
+000890 01  WS-TAB-TOTALES.
+000900     05  WS-TOT-CANT              PIC 9(04) COMP VALUE 0.
+000910     05  WS-TOT-ENTRY OCCURS 0 TO 500 TIMES
+000920                      DEPENDING ON WS-TOT-CANT
+000930                      ASCENDING KEY IS WS-TOT-CLAVE
+000940                      INDEXED BY WS-TOT-IDX.
+000950         10  WS-TOT-CLAVE         PIC 9(05).
+000960         10  WS-TOT-EMPRESA       PIC 9(03).
+000970         10  WS-TOT-SERVICIO      PIC 9(02).
+000980         10  WS-TOT-IMPORTE       PIC 9(13)V9(02).
+000990         10  WS-TOT-CRUZADO       PIC X(01) VALUE "N".
+001000             88 WS-TOT-YA-CRUZO   VALUE "S".
+001010*-----------------------------------------------------------------
+001020* LINEAS DE REPORTE
+001030*-----------------------------------------------------------------
+001040 01  WS-LIN-TITULO.
+001050     05  FILLER                  PIC X(36) VALUE
+001060         "CRUCE TOTALES ADICIONA / PAGCHPOS -".
+001070     05  FILLER                  PIC X(22) VALUE
+001080         " CONTROL DE TOTALES".
+001090 01  WS-LIN-DETALLE.
+001100     05  FILLER                  PIC X(02) VALUE SPACES.
+001110     05  LIN-DET-EMPRESA         PIC 9(03).
+001120     05  FILLER                  PIC X(01) VALUE SPACES.
+001130     05  LIN-DET-SERVICIO        PIC 9(02).
+001140     05  FILLER                  PIC X(01) VALUE SPACES.
+001150     05  LIN-DET-PROPIO          PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+001160     05  FILLER                  PIC X(01) VALUE SPACES.
+001170     05  LIN-DET-MORTGAGE        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+001180     05  FILLER                  PIC X(01) VALUE SPACES.
+001190     05  LIN-DET-MOTIVO          PIC X(33).
+001200 01  WS-LIN-TOTAL.
+001210     05  FILLER                  PIC X(21) VALUE
+001220         "TOTAL DISCREPANCIAS :".
+001230     05  LIN-TOT-DISCREPANCIAS   PIC ZZZ,ZZ9.
+
+001240 PROCEDURE DIVISION.
+
+001250******************************************************************
+001260* 0000-MAINLINE
+001270******************************************************************
+001280 0000-MAINLINE.
+001290     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001300     PERFORM 2000-ACUMULAR-ADICIONA THRU 2000-EXIT.
+001310     PERFORM 3000-CRUZAR-MORTGAGE THRU 3000-EXIT.
+001320     PERFORM 4000-REPORTAR-SOLO-PAGCHIPO THRU 4000-EXIT.
+001330     PERFORM 8000-TERMINAR THRU 8000-EXIT.
+001340     STOP RUN.
+
+001350******************************************************************
+001360* 1000-INICIALIZAR
+001370******************************************************************
+001380 1000-INICIALIZAR.
+001390     OPEN OUTPUT PAGCHX02-RPT.
+001400     MOVE WS-LIN-TITULO TO REG-RPT-X02.
+001410     WRITE REG-RPT-X02.
+001420 1000-EXIT.
+001430     EXIT.
+
+001440******************************************************************
+001450* 2000-ACUMULAR-ADICIONA - ORDENA LA BITACORA POR EMPRESA Y
+001460*                          SERVICIO Y ACUMULA LOS IMPORTES DE
+001470*                          LAS TRANSACCIONES ADICIONA
+001480******************************************************************
+001490 2000-ACUMULAR-ADICIONA.
+001500     SORT PAGCHSRT
+001510         ON ASCENDING KEY SRT-COD-EMPRESA SRT-COD-SERVICIO
+001520         USING PAGCHTRN
+001530         OUTPUT PROCEDURE IS 2100-PROCESAR-SRT THRU 2100-EXIT.
+001540 2000-EXIT.
+001550     EXIT.
+
+001560******************************************************************
+001570* 2100-PROCESAR-SRT
+001580******************************************************************
+001590 2100-PROCESAR-SRT.
+001600     PERFORM 2110-LEER-SRT THRU 2110-EXIT.
+001610     PERFORM 2120-ACUMULAR-SRT THRU 2120-EXIT
+001620         UNTIL WS-FIN-SRT.
+001630 2100-EXIT.
+001640     EXIT.
+
+001650******************************************************************
+001660* 2110-LEER-SRT
+001670******************************************************************
+001680 2110-LEER-SRT.
+001690     RETURN PAGCHSRT
+001700         AT END
+001710             SET WS-FIN-SRT TO TRUE
+001720     END-RETURN.
+001730 2110-EXIT.
+001740     EXIT.
+
+001750******************************************************************
+001760* 2120-ACUMULAR-SRT - SOLO SE TOTALIZAN TRANSACCIONES ADICIONA
+001770******************************************************************
+001780 2120-ACUMULAR-SRT.
+001790     IF SRT-OPERACION = "A"
+001800         IF WS-ES-PRIMERA-VEZ
+001810         OR SRT-COD-EMPRESA  NOT = WS-EMPRESA-ANTERIOR
+001820         OR SRT-COD-SERVICIO NOT = WS-SERVICIO-ANTERIOR
+001830             PERFORM 2130-ABRIR-ENTRADA THRU 2130-EXIT
+001840         ELSE
+001850             ADD SRT-IMP-APAGAR
+001860                 TO WS-TOT-IMPORTE (WS-TOT-CANT)
+001870         END-IF
+001880     END-IF.
+001890     PERFORM 2110-LEER-SRT THRU 2110-EXIT.
+001900 2120-EXIT.
+001910     EXIT.
+
+001920******************************************************************
+001930* 2130-ABRIR-ENTRADA - ABRE UNA NUEVA FILA EN WS-TAB-TOTALES
+001940*                      PARA LA COMBINACION EMPRESA/SERVICIO
+001950******************************************************************
+001960 2130-ABRIR-ENTRADA.
+001970     IF WS-TOT-CANT = 500
+001980         MOVE SRT-COD-EMPRESA  TO LIN-DET-EMPRESA
+001990         MOVE SRT-COD-SERVICIO TO LIN-DET-SERVICIO
+002000         MOVE 0                TO LIN-DET-PROPIO
+002010         MOVE 0                TO LIN-DET-MORTGAGE
+002020         MOVE "LIMITE DE COMBINACIONES EXCEDIDO"
+002030                               TO LIN-DET-MOTIVO
+002040         MOVE WS-LIN-DETALLE   TO REG-RPT-X02
+002050         WRITE REG-RPT-X02
+002060         ADD 1 TO WS-TOT-DISCREPANCIAS
+002070         MOVE SRT-COD-EMPRESA  TO WS-EMPRESA-ANTERIOR
+002080         MOVE SRT-COD-SERVICIO TO WS-SERVICIO-ANTERIOR
+002090         SET WS-NO-ES-PRIMERA-VEZ TO TRUE
+002100         GO TO 2130-EXIT
+002110     END-IF.
+002120     ADD 1 TO WS-TOT-CANT.
+002130     MOVE SRT-COD-EMPRESA  TO WS-TOT-EMPRESA (WS-TOT-CANT).
+002140     MOVE SRT-COD-SERVICIO TO WS-TOT-SERVICIO (WS-TOT-CANT).
+002150     COMPUTE WS-TOT-CLAVE (WS-TOT-CANT) =
+002160             SRT-COD-EMPRESA * 100 + SRT-COD-SERVICIO.
+002170     MOVE SRT-IMP-APAGAR   TO WS-TOT-IMPORTE (WS-TOT-CANT).
+002180     MOVE "N"              TO WS-TOT-CRUZADO (WS-TOT-CANT).
+002190     MOVE SRT-COD-EMPRESA  TO WS-EMPRESA-ANTERIOR.
+002200     MOVE SRT-COD-SERVICIO TO WS-SERVICIO-ANTERIOR.
+002210     SET WS-NO-ES-PRIMERA-VEZ TO TRUE.
+002220 2130-EXIT.
+002230     EXIT.
+
+002240******************************************************************
+002250* 3000-CRUZAR-MORTGAGE - LEE PAGCHPOS Y LO CRUZA CONTRA LOS
+002260*                        TOTALES PROPIOS ACUMULADOS
+002270******************************************************************
+002280 3000-CRUZAR-MORTGAGE.
+002290     OPEN INPUT PAGCHPOS.
+002300     PERFORM 3100-LEER-PAGCHPOS THRU 3100-EXIT.
+002310     PERFORM 3200-PROCESAR-PAGCHPOS THRU 3200-EXIT
+002320         UNTIL WS-FIN-PAGCHPOS.
+002330     CLOSE PAGCHPOS.
+002340 3000-EXIT.
+002350     EXIT.
+
+002360******************************************************************
+002370* 3100-LEER-PAGCHPOS
+002380******************************************************************
+002390 3100-LEER-PAGCHPOS.
+002400     READ PAGCHPOS
+002410         AT END
+002420             SET WS-FIN-PAGCHPOS TO TRUE
+002430     END-READ.
+002440 3100-EXIT.
+002450     EXIT.
+
+002460******************************************************************
+002470* 3200-PROCESAR-PAGCHPOS
+002480******************************************************************
+002490 3200-PROCESAR-PAGCHPOS.
+002500     COMPUTE WS-POS-CLAVE =
+002510             POS-COD-EMPRESA * 100 + POS-COD-SERVICIO.
+002520     SET WS-TOT-IDX TO 1.
+002530     SEARCH ALL WS-TOT-ENTRY
+002540         AT END
+002550             PERFORM 3210-REPORTAR-SOLO-MORTGAGE THRU
+002560                     3210-EXIT
+002570         WHEN WS-TOT-CLAVE (WS-TOT-IDX) = WS-POS-CLAVE
+002580             PERFORM 3220-COMPARAR-IMPORTES THRU 3220-EXIT
+002590     END-SEARCH.
+002600     PERFORM 3100-LEER-PAGCHPOS THRU 3100-EXIT.
+002610 3200-EXIT.
+002620     EXIT.
+
+002630******************************************************************
+002640* 3210-REPORTAR-SOLO-MORTGAGE - CREDITO HIPOTECARIO POSTEO UNA
+002650*                               COMBINACION QUE PAGCHIPO NUNCA
+002660*                               RECIBIO EN ADICIONA
+002670******************************************************************
+002680 3210-REPORTAR-SOLO-MORTGAGE.
+002690     ADD 1 TO WS-TOT-DISCREPANCIAS.
+002700     MOVE POS-COD-EMPRESA  TO LIN-DET-EMPRESA.
+002710     MOVE POS-COD-SERVICIO TO LIN-DET-SERVICIO.
+002720     MOVE 0                TO LIN-DET-PROPIO.
+002730     MOVE POS-IMP-TOTAL    TO LIN-DET-MORTGAGE.
+002740     MOVE "SOLO EN CREDITO HIPOTECARIO"
+002750                           TO LIN-DET-MOTIVO.
+002760     MOVE WS-LIN-DETALLE   TO REG-RPT-X02.
+002770     WRITE REG-RPT-X02.
+002780 3210-EXIT.
+002790     EXIT.
+
+002800******************************************************************
+002810* 3220-COMPARAR-IMPORTES - LA COMBINACION EXISTE EN AMBOS
+002820*                          LADOS; SE REPORTA SOLO SI LOS
+002830*                          IMPORTES NO CUADRAN
+002840******************************************************************
+002850 3220-COMPARAR-IMPORTES.
+002860     SET WS-TOT-YA-CRUZO (WS-TOT-IDX) TO TRUE.
+002870     IF WS-TOT-IMPORTE (WS-TOT-IDX) NOT = POS-IMP-TOTAL
+002880         ADD 1 TO WS-TOT-DISCREPANCIAS
+002890         MOVE WS-TOT-EMPRESA (WS-TOT-IDX)  TO LIN-DET-EMPRESA
+002900         MOVE WS-TOT-SERVICIO (WS-TOT-IDX) TO LIN-DET-SERVICIO
+002910         MOVE WS-TOT-IMPORTE (WS-TOT-IDX)  TO LIN-DET-PROPIO
+002920         MOVE POS-IMP-TOTAL                TO LIN-DET-MORTGAGE
+002930         MOVE "NO CUADRA CON CREDITO HIPOTECARIO"
+002940                               TO LIN-DET-MOTIVO
+002950         MOVE WS-LIN-DETALLE               TO REG-RPT-X02
+002960         WRITE REG-RPT-X02
+002970     END-IF.
+002980 3220-EXIT.
+002990     EXIT.
+
+003000******************************************************************
+003010* 4000-REPORTAR-SOLO-PAGCHIPO - COMBINACIONES QUE PAGCHIPO
+003020*                               SUMO PERO QUE CREDITO
+003030*                               HIPOTECARIO NUNCA POSTEO
+003040******************************************************************
+003050 4000-REPORTAR-SOLO-PAGCHIPO.
+003060     IF WS-TOT-CANT > 0
+003070         PERFORM 4100-VERIFICAR-ENTRADA THRU 4100-EXIT
+003080             VARYING WS-TOT-IDX FROM 1 BY 1
+003090             UNTIL WS-TOT-IDX > WS-TOT-CANT
+003100     END-IF.
+003110 4000-EXIT.
+003120     EXIT.
+
+003130******************************************************************
+003140* 4100-VERIFICAR-ENTRADA
+003150******************************************************************
+003160 4100-VERIFICAR-ENTRADA.
+003170     IF NOT WS-TOT-YA-CRUZO (WS-TOT-IDX)
+003180         ADD 1 TO WS-TOT-DISCREPANCIAS
+003190         MOVE WS-TOT-EMPRESA (WS-TOT-IDX)  TO LIN-DET-EMPRESA
+003200         MOVE WS-TOT-SERVICIO (WS-TOT-IDX) TO LIN-DET-SERVICIO
+003210         MOVE WS-TOT-IMPORTE (WS-TOT-IDX)  TO LIN-DET-PROPIO
+003220         MOVE 0                            TO LIN-DET-MORTGAGE
+003230         MOVE "SOLO EN PAGCHIPO"           TO LIN-DET-MOTIVO
+003240         MOVE WS-LIN-DETALLE               TO REG-RPT-X02
+003250         WRITE REG-RPT-X02
+003260     END-IF.
+003270 4100-EXIT.
+003280     EXIT.
+
+003290******************************************************************
+003300* 8000-TERMINAR
+003310******************************************************************
+003320 8000-TERMINAR.
+003330     MOVE WS-TOT-DISCREPANCIAS TO LIN-TOT-DISCREPANCIAS.
+003340     MOVE WS-LIN-TOTAL TO REG-RPT-X02.
+003350     WRITE REG-RPT-X02.
+003360     CLOSE PAGCHX02-RPT.
+003370 8000-EXIT.
+003380     EXIT.
