@@ -0,0 +1,209 @@
+000010******************************************************************
+000020* RI0094 09/08/26 LMGZ PROGRAMA INICIAL - CRUCE DIARIO DE
+000030*                      CODIGOS DE RETORNO PAGOACTIVO / TOLD
+000040******************************************************************
+000050 IDENTIFICATION DIVISION.
+000060 PROGRAM-ID.     PAGCHX01.
+000070 AUTHOR.         L. GOMEZ ZUNIGA.
+000080 INSTALLATION.   PAGOACTIVO - AREA DE SISTEMAS.
+000090 DATE-WRITTEN.   09/08/2026.
+000100 DATE-COMPILED.
+
+000110*=================================================================
+000120* PROPOSITO : JOB DIARIO QUE LEE LA BITACORA DE TRANSACCIONES
+000130*             PAGCHTRN Y REPORTA, POR PH-COD-EMPRESA, LAS
+000140*             TRANSACCIONES DONDE EL CODIGO DE RETORNO PROPIO
+000150*             DE PAGOACTIVO (TRN-COD-RETORNO) Y EL CODIGO DE
+000160*             RETORNO DE CREDITO HIPOTECARIO (TOLD) NO
+000170*             COINCIDEN EN EL RESULTADO (EXITOSA/NO EXITOSA).
+000180*             AMBOS CODIGOS SE CONSIDERAN "00" = EXITOSA Y
+000190*             CUALQUIER OTRO VALOR = NO EXITOSA. LA BITACORA
+000200*             SE ORDENA POR EMPRESA PARA QUE CADA EMPRESA
+000210*             SALGA AGRUPADA EN UN SOLO BLOQUE DEL REPORTE.
+000220*=================================================================
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.    IBM-370.
+000260 OBJECT-COMPUTER.    IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT PAGCHTRN ASSIGN TO PAGCHTRN
+000300         ORGANIZATION IS SEQUENTIAL
+000310         ACCESS MODE IS SEQUENTIAL
+000320         FILE STATUS IS WS-FS-PAGCHTRN.
+000330     SELECT PAGCHSRT ASSIGN TO PAGCHSRT.
+000340     SELECT PAGCHX01-RPT ASSIGN TO PAGCHX01
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-FS-PAGCHX01.
+
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  PAGCHTRN
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY "PAGCHTRN.cpy".
+000420 SD  PAGCHSRT.
+000430     COPY "PAGCHTRN.cpy" REPLACING
+000440         ==REG-TRN-PEND-HIPOTECARIO== BY
+000450                        ==REG-SRT-TRN-HIPOTECARIO==
+000460         ==TRN-FEC-TRANSACCION==      BY ==SRT-FEC-TRANSACCION==
+000470         ==TRN-HOR-TRANSACCION==      BY ==SRT-HOR-TRANSACCION==
+000480         ==TRN-OPERACION==            BY ==SRT-OPERACION==
+000490         ==TRN-COD-EMPRESA==          BY ==SRT-COD-EMPRESA==
+000500         ==TRN-COD-SERVICIO==         BY ==SRT-COD-SERVICIO==
+000510         ==TRN-COD-DEUDOR==           BY ==SRT-COD-DEUDOR==
+000520         ==TRN-COD-CUOTA==            BY ==SRT-COD-CUOTA==
+000530         ==TRN-IMP-APAGAR==           BY ==SRT-IMP-APAGAR==
+000540         ==TRN-COD-RETORNO-TOLD==     BY
+000550                        ==SRT-COD-RETORNO-TOLD==
+000560         ==TRN-COD-RETORNO==          BY ==SRT-COD-RETORNO==.
+000570 FD  PAGCHX01-RPT
+000580     LABEL RECORDS ARE STANDARD.
+000590 01  REG-RPT-X01                  PIC X(100).
+
+000600 WORKING-STORAGE SECTION.
+000610*-----------------------------------------------------------------
+000620* SWITCHES Y CONTADORES
+000630*-----------------------------------------------------------------
+000640 77  WS-FS-PAGCHTRN               PIC X(02) VALUE "00".
+000650 77  WS-FS-PAGCHX01               PIC X(02) VALUE "00".
+000660 77  WS-FLAG-FIN-SRT              PIC X(01) VALUE "N".
+000670     88 WS-FIN-SRT                VALUE "S".
+000680 77  WS-FLAG-EXITOSA-PROPIA       PIC X(01).
+000690     88 WS-PROPIA-EXITOSA         VALUE "S".
+000700 77  WS-FLAG-EXITOSA-TOLD         PIC X(01).
+000710     88 WS-TOLD-EXITOSA           VALUE "S".
+000720 77  WS-TOT-LEIDOS                PIC 9(07) VALUE 0.
+000730 77  WS-TOT-DISCREPANCIAS         PIC 9(07) VALUE 0.
+000740 77  WS-EMPRESA-ANTERIOR          PIC 9(03) VALUE 0.
+000750*-----------------------------------------------------------------
+000760* LINEAS DE REPORTE
+000770*-----------------------------------------------------------------
+000780 01  WS-LIN-TITULO.
+000790     05  FILLER                  PIC X(22) VALUE
+000800         "CRUCE PH-COD-RETORNO /".
+000810     05  FILLER                  PIC X(35) VALUE
+000820         " PH-COD-RETORNO-TOLD - PAGCHIPO".
+000830 01  WS-LIN-EMPRESA.
+000840     05  FILLER                  PIC X(15) VALUE
+000850         "PH-COD-EMPRESA ".
+000860     05  LIN-EMP-EMPRESA         PIC 9(03).
+000870 01  WS-LIN-DETALLE.
+000880     05  FILLER                  PIC X(02) VALUE SPACES.
+000890     05  LIN-DET-SERVICIO        PIC 9(02).
+000900     05  FILLER                  PIC X(01) VALUE SPACES.
+000910     05  LIN-DET-DEUDOR          PIC X(20).
+000920     05  FILLER                  PIC X(01) VALUE SPACES.
+000930     05  LIN-DET-CUOTA           PIC X(08).
+000940     05  FILLER                  PIC X(01) VALUE SPACES.
+000950     05  LIN-DET-RETORNO         PIC 9(02).
+000960     05  FILLER                  PIC X(01) VALUE SPACES.
+000970     05  LIN-DET-RETORNO-TOLD    PIC 9(02).
+000980 01  WS-LIN-TOTAL.
+000990     05  FILLER                  PIC X(21) VALUE
+001000         "TOTAL DISCREPANCIAS :".
+001010     05  LIN-TOT-DISCREPANCIAS   PIC ZZZ,ZZ9.
+001011 01  WS-LIN-TOTAL-LEIDOS.
+001012     05  FILLER                  PIC X(21) VALUE
+001013         "TOTAL TRANSACCIONES :".
+001014     05  LIN-TOT-LEIDOS          PIC ZZZ,ZZ9.
+
+001020 PROCEDURE DIVISION.
+
+001030******************************************************************
+001040* 0000-MAINLINE
+001050******************************************************************
+001060 0000-MAINLINE.
+001070     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001080     PERFORM 2000-PROCESAR-BITACORA THRU 2000-EXIT.
+001090     PERFORM 8000-TERMINAR THRU 8000-EXIT.
+001100     STOP RUN.
+
+001110******************************************************************
+001120* 1000-INICIALIZAR
+001130******************************************************************
+001140 1000-INICIALIZAR.
+001150     OPEN OUTPUT PAGCHX01-RPT.
+001160     MOVE WS-LIN-TITULO TO REG-RPT-X01.
+001170     WRITE REG-RPT-X01.
+001180 1000-EXIT.
+001190     EXIT.
+
+001200******************************************************************
+001210* 2000-PROCESAR-BITACORA - ORDENA PAGCHTRN POR EMPRESA PARA
+001220*                          QUE CADA EMPRESA SALGA AGRUPADA
+001230******************************************************************
+001240 2000-PROCESAR-BITACORA.
+001250     SORT PAGCHSRT
+001260         ON ASCENDING KEY SRT-COD-EMPRESA
+001270         USING PAGCHTRN
+001280         OUTPUT PROCEDURE IS 2100-PROCESAR-SRT THRU 2100-EXIT.
+001290 2000-EXIT.
+001300     EXIT.
+
+001310******************************************************************
+001320* 2100-PROCESAR-SRT
+001330******************************************************************
+001340 2100-PROCESAR-SRT.
+001350     PERFORM 2110-LEER-SRT THRU 2110-EXIT.
+001360     PERFORM 2120-EVALUAR-SRT THRU 2120-EXIT
+001370         UNTIL WS-FIN-SRT.
+001380 2100-EXIT.
+001390     EXIT.
+
+001400******************************************************************
+001410* 2110-LEER-SRT
+001420******************************************************************
+001430 2110-LEER-SRT.
+001440     RETURN PAGCHSRT
+001450         AT END
+001460             SET WS-FIN-SRT TO TRUE
+001470     END-RETURN.
+001480 2110-EXIT.
+001490     EXIT.
+
+001500******************************************************************
+001510* 2120-EVALUAR-SRT - EVALUA UNA TRANSACCION DE LA BITACORA
+001520******************************************************************
+001530 2120-EVALUAR-SRT.
+001540     ADD 1 TO WS-TOT-LEIDOS.
+001550     IF SRT-COD-EMPRESA NOT = WS-EMPRESA-ANTERIOR
+001560         MOVE SRT-COD-EMPRESA TO LIN-EMP-EMPRESA
+001570         MOVE WS-LIN-EMPRESA TO REG-RPT-X01
+001580         WRITE REG-RPT-X01
+001590         MOVE SRT-COD-EMPRESA TO WS-EMPRESA-ANTERIOR
+001600     END-IF.
+001610     MOVE SPACES TO WS-FLAG-EXITOSA-PROPIA.
+001620     MOVE SPACES TO WS-FLAG-EXITOSA-TOLD.
+001630     IF SRT-COD-RETORNO = 00
+001640         SET WS-PROPIA-EXITOSA TO TRUE
+001650     END-IF.
+001660     IF SRT-COD-RETORNO-TOLD = 00
+001670         SET WS-TOLD-EXITOSA TO TRUE
+001680     END-IF.
+001690     IF WS-FLAG-EXITOSA-PROPIA NOT = WS-FLAG-EXITOSA-TOLD
+001700         ADD 1 TO WS-TOT-DISCREPANCIAS
+001710         MOVE SRT-COD-SERVICIO     TO LIN-DET-SERVICIO
+001720         MOVE SRT-COD-DEUDOR       TO LIN-DET-DEUDOR
+001730         MOVE SRT-COD-CUOTA        TO LIN-DET-CUOTA
+001740         MOVE SRT-COD-RETORNO      TO LIN-DET-RETORNO
+001750         MOVE SRT-COD-RETORNO-TOLD TO LIN-DET-RETORNO-TOLD
+001760         MOVE WS-LIN-DETALLE       TO REG-RPT-X01
+001770         WRITE REG-RPT-X01
+001780     END-IF.
+001790     PERFORM 2110-LEER-SRT THRU 2110-EXIT.
+001800 2120-EXIT.
+001810     EXIT.
+
+001820******************************************************************
+001830* 8000-TERMINAR
+001840******************************************************************
+001850 8000-TERMINAR.
+001855     MOVE WS-TOT-LEIDOS TO LIN-TOT-LEIDOS.
+001858     MOVE WS-LIN-TOTAL-LEIDOS TO REG-RPT-X01.
+001859     WRITE REG-RPT-X01.
+001860     MOVE WS-TOT-DISCREPANCIAS TO LIN-TOT-DISCREPANCIAS.
+001870     MOVE WS-LIN-TOTAL TO REG-RPT-X01.
+001880     WRITE REG-RPT-X01.
+001890     CLOSE PAGCHX01-RPT.
+001900 8000-EXIT.
+001910     EXIT.
